@@ -1,34 +1,91 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. HELLO.
-      
+
         ENVIRONMENT DIVISION.
             INPUT-OUTPUT SECTION.
                 FILE-CONTROL.
-                SELECT cable1 ASSIGN TO 'cable1.txt'
-                ORGANIZATION IS LINE SEQUENTIAL. 
-                SELECT cable2 ASSIGN TO 'cable2.txt'
-                ORGANIZATION IS LINE SEQUENTIAL. 
+                SELECT cable-file ASSIGN TO DYNAMIC ws-cable-filename
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-file-status.
+                SELECT reject-file ASSIGN TO 'REJECTS.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+                SELECT report-file ASSIGN TO 'RESULTS.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
             FILE SECTION.
-            FD cable1.
-            01 cable1-file.
-                05 cable1-direction PIC A(1).
-                05 cable1-length PIC 9(10).
-            FD cable2.
-            01 cable2-file.
-                05 cable2-direction PIC A(1).
-                05 cable2-length PIC 9(10).
+            FD cable-file.
+            01 cable-file-rec.
+                05 cable-direction PIC A(1).
+                05 cable-length PIC 9(10).
+            FD reject-file.
+            01 reject-file-rec PIC X(132).
+            FD report-file.
+            01 report-file-rec PIC X(132).
 
             WORKING-STORAGE SECTION.
-            01 ws-cable-one.
-                03 ws-cable-one-number PIC 9(4).
-                03 ws-cable-one-segment OCCURS 400 TIMES
-                                    INDEXED BY i.
-                    05 ws-cable-one-start-x PIC S9(10).
-                    05 ws-cable-one-start-y PIC S9(10).
-                    05 ws-cable-one-end-x PIC S9(10).
-                    05 ws-cable-one-end-y PIC S9(10).
+            01 ws-max-cables PIC 9(1) VALUE 9.
+            01 ws-cable-filename PIC X(80).
+            01 ws-file-status PIC X(2).
+            01 ws-raw-record PIC X(11).
+            01 ws-record-num PIC 9(10) VALUE 0.
+            01 ws-reject-line PIC X(132).
+            01 ws-report-line PIC X(132).
+            01 ws-report-a PIC 9(1).
+            01 ws-report-b PIC 9(1).
+            01 ws-report-minx PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-miny PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-stepsx PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-stepsy PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-x PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-y PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-manhattan PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-steps PIC S9(10) SIGN IS TRAILING SEPARATE.
+            01 ws-report-rectype PIC X(2).
+            01 ws-self-scan PIC A(1) VALUE 'N'.
+            01 ws-self-i PIC 9(5).
+            01 ws-self-j PIC 9(5).
+            01 ws-self-diff PIC S9(5).
+            01 ws-self-crossing-count PIC 9(10) VALUE 0.
+            01 ws-cable-file-num PIC 9(1).
+            01 ws-cable-total PIC 9(1) VALUE 0.
+            01 ws-stop-loading PIC A(1) VALUE 'N'.
+            01 ws-max-segments PIC 9(5) VALUE 20000.
+            01 ws-num-buckets PIC 9(5) VALUE 20000.
+            01 ws-bucket-span PIC S9(10) VALUE 50.
+            01 ws-bucket-bias PIC S9(10) VALUE 500000.
+            01 ws-bucket-key PIC S9(10).
+            01 ws-bucket-num PIC 9(5).
+            01 ws-bucket-lo PIC 9(5).
+            01 ws-bucket-hi PIC 9(5).
+            01 ws-bucket-idx PIC 9(5).
+            01 ws-chain-ptr PIC 9(5).
+            01 ws-cable-list.
+                03 ws-cable OCCURS 9 TIMES INDEXED BY a, b.
+                    05 ws-cable-loaded PIC A(1).
+                    05 ws-cable-number PIC 9(5).
+                    05 ws-h-bucket-head OCCURS 20000 TIMES
+                                        PIC 9(5) VALUE 0.
+                    05 ws-v-bucket-head OCCURS 20000 TIMES
+                                        PIC 9(5) VALUE 0.
+                    05 ws-cable-segment OCCURS 20000 TIMES
+                                        INDEXED BY i, j.
+                        10 ws-seg-start-x PIC S9(10).
+                        10 ws-seg-start-y PIC S9(10).
+                        10 ws-seg-end-x PIC S9(10).
+                        10 ws-seg-end-y PIC S9(10).
+                        10 ws-seg-orient PIC A(1).
+                        10 ws-seg-bucket-next PIC 9(5) VALUE 0.
+                        10 ws-seg-true-start-x PIC S9(10).
+                        10 ws-seg-true-start-y PIC S9(10).
+                        10 ws-seg-true-end-x PIC S9(10).
+                        10 ws-seg-true-end-y PIC S9(10).
+                        10 ws-seg-steps-in PIC 9(10).
+            01 ws-cable-running-steps PIC 9(10) VALUE 0.
+            01 ws-curr-steps PIC 9(10) VALUE 0.
+            01 ws-min-steps PIC 9(10) VALUE 9999999999.
+            01 ws-min-steps-x PIC S9(10) VALUE 0.
+            01 ws-min-steps-y PIC S9(10) VALUE 0.
             01 ws-current-x PIC S9(10) VALUE 0.
             01 ws-current-y PIC S9(10) VALUE 0.
             01 ws-new-x PIC S9(10) VALUE 0.
@@ -44,164 +101,411 @@
             01 ws-min-manhattan PIC 9(10) VALUE 9999999999.
             01 ws-min-intersect-x PIC S9(10) VALUE 0.
             01 ws-min-intersect-y PIC S9(10) VALUE 0.
-            01 WS-EOF PIC A(1). 
-            01 ws-invalid-op PIC A(1). 
+            01 WS-EOF PIC A(1).
+            01 ws-invalid-op PIC A(1).
+            01 ws-cable-prefix PIC X(70) VALUE SPACES.
 
         PROCEDURE DIVISION.
-            OPEN INPUT cable1.
-                SET i TO 1.
-                PERFORM UNTIL WS-EOF='Y'
-                    MOVE 0 TO cable1-length
-                    MOVE 'N' TO ws-invalid-op
-                    READ cable1
-                        AT END MOVE 'Y' TO WS-EOF
-                        NOT AT END 
-                            MOVE function numval (cable1-length)
-                                TO cable1-length
-                            EVALUATE TRUE
-                                WHEN cable1-direction = "L"
-                                    SUBTRACT cable1-length 
-                                        FROM ws-current-x
-                                        GIVING ws-new-x
-                                WHEN cable1-direction = "R"
-                                    ADD cable1-length 
-                                        TO ws-current-x
-                                        GIVING ws-new-x
-                                WHEN cable1-direction = "U"
-                                    SUBTRACT cable1-length 
-                                        FROM ws-current-y
-                                        GIVING ws-new-y
-                                WHEN cable1-direction = "D"
-                                 ADD cable1-length 
-                                        TO ws-current-y
-                                        GIVING ws-new-y
-                                WHEN OTHER
-                                    MOVE 'Y' TO ws-invalid-op
-                            END-EVALUATE
-                            IF ws-invalid-op NOT = 'Y'
+            ACCEPT ws-cable-prefix FROM COMMAND-LINE.
+            IF ws-cable-prefix = SPACES
+                MOVE "cable" TO ws-cable-prefix
+            END-IF.
+
+            OPEN OUTPUT reject-file.
+            MOVE "record file cable-direction cable-length"
+                TO reject-file-rec.
+            WRITE reject-file-rec.
+
+            OPEN OUTPUT report-file.
+            MOVE SPACES TO ws-report-line.
+            STRING "rectype cable-a cable-b minX minY distance"
+                " stepsX stepsY steps"
+                DELIMITED BY SIZE INTO ws-report-line.
+            MOVE ws-report-line TO report-file-rec.
+            WRITE report-file-rec.
+            MOVE "S = summary per cable pair, X = every"
+                TO report-file-rec.
+            WRITE report-file-rec.
+            MOVE "    two-cable crossing found, C = a cable crossing"
+                TO report-file-rec.
+            WRITE report-file-rec.
+            MOVE "    itself (X/C rectype cable-a cable-b x y"
+                TO report-file-rec.
+            WRITE report-file-rec.
+            MOVE "    distance steps)" TO report-file-rec.
+            WRITE report-file-rec.
+
+            SET a TO 1.
+            PERFORM UNTIL a > ws-max-cables OR ws-stop-loading = 'Y'
+                PERFORM LOAD-CABLE THRU LOAD-CABLE-EXIT
+                IF ws-cable-loaded(a) = 'Y'
+                    ADD 1 TO ws-cable-total
+                    SET a UP BY 1
+                ELSE
+                    MOVE 'Y' TO ws-stop-loading
+                END-IF
+            END-PERFORM.
+
+            IF ws-cable-total < 2
+                DISPLAY "HELLO: only " ws-cable-total
+                    " cable(s) loaded - need at least 2 to compare"
+                CLOSE reject-file
+                CLOSE report-file
+                STOP RUN
+            END-IF.
+
+            SET a TO 1.
+            PERFORM UNTIL a > ws-cable-total
+                SET b TO a
+                SET b UP BY 1
+                PERFORM UNTIL b > ws-cable-total
+                    PERFORM COMPARE-CABLES
+                    SET b UP BY 1
+                END-PERFORM
+                SET a UP BY 1
+            END-PERFORM.
+
+            SET a TO 1.
+            PERFORM UNTIL a > ws-cable-total
+                PERFORM SELF-INTERSECT-CABLE
+                SET a UP BY 1
+            END-PERFORM.
+
+            CLOSE reject-file.
+            CLOSE report-file.
+        STOP RUN.
+
+        LOAD-CABLE.
+            MOVE a TO ws-cable-file-num.
+            MOVE SPACES TO ws-cable-filename.
+            STRING function trim(ws-cable-prefix) ws-cable-file-num
+                '.txt' DELIMITED BY SIZE INTO ws-cable-filename.
+            MOVE 'Y' TO ws-cable-loaded(a).
+            MOVE 0 TO ws-cable-number(a).
+            MOVE 0 TO ws-cable-running-steps.
+            MOVE 0 TO ws-current-x.
+            MOVE 0 TO ws-current-y.
+            MOVE 0 TO ws-new-x.
+            MOVE 0 TO ws-new-y.
+            MOVE 0 TO ws-record-num.
+            MOVE 'N' TO WS-EOF.
+            OPEN INPUT cable-file.
+            IF ws-file-status NOT = '00'
+                MOVE 'N' TO ws-cable-loaded(a)
+                IF a = 1
+                    DISPLAY "HELLO: cannot open "
+                        function trim(ws-cable-filename)
+                        " - file status " ws-file-status
+                    CLOSE reject-file
+                    CLOSE report-file
+                    STOP RUN
+                END-IF
+                GO TO LOAD-CABLE-EXIT
+            END-IF.
+            SET i TO 1.
+            PERFORM UNTIL WS-EOF = 'Y'
+                MOVE 0 TO cable-length
+                MOVE 'N' TO ws-invalid-op
+                READ cable-file
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                        ADD 1 TO ws-record-num
+                        MOVE cable-file-rec TO ws-raw-record
+                        MOVE function numval (cable-length)
+                            TO cable-length
+                        EVALUATE TRUE
+                            WHEN cable-direction = "L"
+                                SUBTRACT cable-length
+                                    FROM ws-current-x
+                                    GIVING ws-new-x
+                            WHEN cable-direction = "R"
+                                ADD cable-length
+                                    TO ws-current-x
+                                    GIVING ws-new-x
+                            WHEN cable-direction = "U"
+                                SUBTRACT cable-length
+                                    FROM ws-current-y
+                                    GIVING ws-new-y
+                            WHEN cable-direction = "D"
+                                ADD cable-length
+                                    TO ws-current-y
+                                    GIVING ws-new-y
+                            WHEN OTHER
+                                MOVE 'Y' TO ws-invalid-op
+                        END-EVALUATE
+                        IF ws-invalid-op = 'Y'
+                            MOVE SPACES TO ws-reject-line
+                            STRING ws-record-num ' '
+                                function trim(ws-cable-filename)
+                                ' ' ws-raw-record
+                                DELIMITED BY SIZE INTO ws-reject-line
+                            MOVE ws-reject-line TO reject-file-rec
+                            WRITE reject-file-rec
+                        END-IF
+                        IF ws-invalid-op NOT = 'Y'
+                        AND i > ws-max-segments
+                            DISPLAY "HELLO: cable "
+                                function trim(ws-cable-filename)
+                                " has more than " ws-max-segments
+                                " moves - table capacity exceeded"
+                            CLOSE cable-file
+                            CLOSE reject-file
+                            CLOSE report-file
+                            STOP RUN
+                        END-IF
+                        IF ws-invalid-op NOT = 'Y'
+                            MOVE ws-current-x
+                                TO ws-seg-true-start-x(a i)
+                            MOVE ws-current-y
+                                TO ws-seg-true-start-y(a i)
+                            MOVE ws-new-x
+                                TO ws-seg-true-end-x(a i)
+                            MOVE ws-new-y
+                                TO ws-seg-true-end-y(a i)
                             MOVE function min(ws-current-x, ws-new-x)
-                                TO ws-cable-one-start-x(i)
-                            MOVE function min(ws-current-y, ws-new-y) 
-                                TO ws-cable-one-start-y(i)
+                                TO ws-seg-start-x(a i)
+                            MOVE function min(ws-current-y, ws-new-y)
+                                TO ws-seg-start-y(a i)
                             MOVE function max(ws-current-x, ws-new-x)
-                                TO ws-cable-one-end-x(i)
+                                TO ws-seg-end-x(a i)
                             MOVE function max(ws-current-y, ws-new-y)
-                                TO ws-cable-one-end-y(i)
+                                TO ws-seg-end-y(a i)
+                            MOVE ws-cable-running-steps
+                                TO ws-seg-steps-in(a i)
+                            ADD cable-length
+                                TO ws-cable-running-steps
                             MOVE ws-new-x TO ws-current-x
                             MOVE ws-new-y TO ws-current-y
-                            MOVE i TO ws-cable-one-number
+                            PERFORM BUCKET-INSERT-SEGMENT
+                            MOVE i TO ws-cable-number(a)
                             SET i UP BY 1
-                            END-IF
-                    END-READ
-                END-PERFORM.
-            CLOSE cable1.
-      
-       SET i TO 1
-      * PERFORM UNTIL i > ws-cable-one-number
-      *     DISPLAY "start: x: " ws-cable-one-start-x(i) 
-      *                 " y: " ws-cable-one-start-y(i) 
-      *     DISPLAY "  end: x: " ws-cable-one-end-x(i) 
-      *                 " y: " ws-cable-one-end-y(i) 
-      *     SET i UP BY 1
-      * END-PERFORM
-         MOVE 'N' TO WS-EOF
-         MOVE 0 TO ws-current-x
-         MOVE 0 TO ws-current-y
-         MOVE 0 TO ws-new-x
-         MOVE 0 TO ws-new-y
-      *   DISPLAY "----------"
-         OPEN INPUT cable2.
-             PERFORM UNTIL WS-EOF='Y'
-                 MOVE 0 TO cable2-length
-                 MOVE 'N' TO ws-invalid-op
-                 READ cable2
-                     AT END MOVE 'Y' TO WS-EOF
-                     NOT AT END 
-                         MOVE function numval (cable2-length)
-                             TO cable2-length
-                         EVALUATE TRUE
-                             WHEN cable2-direction = "L"
-                                 SUBTRACT cable2-length 
-                                     FROM ws-current-x
-                                     GIVING ws-new-x
-                             WHEN cable2-direction = "R"
-                                 ADD cable2-length 
-                                     TO ws-current-x
-                                     GIVING ws-new-x
-                             WHEN cable2-direction = "U"
-                                 SUBTRACT cable2-length 
-                                     FROM ws-current-y
-                                     GIVING ws-new-y
-                             WHEN cable2-direction = "D"
-                              ADD cable2-length 
-                                     TO ws-current-y
-                                     GIVING ws-new-y
-                             WHEN OTHER
-                                 MOVE 'Y' TO ws-invalid-op
-                         END-EVALUATE
-                 IF ws-invalid-op NOT = 'Y'
-      *               DISPLAY "start: x: " ws-current-x
-      *                          " y: " ws-current-y
-      *               DISPLAY "  end: x: " ws-new-x
-      *                          " y: " ws-new-y 
-                    SET i TO 1
-                    PERFORM UNTIL i > ws-cable-one-number
-                        PERFORM INTERSECTS
-                        IF ws-found-intersection = 'Y'
-                        IF ws-intersect-x NOT = 0 
-                        OR ws-intersect-y NOT = 0 THEN
-                            COMPUTE ws-curr-manhattan = 
-                                function abs(ws-intersect-x) +
-                                function abs(ws-intersect-y)
-                            IF ws-curr-manhattan < ws-min-manhattan
-                                MOVE ws-curr-manhattan
-                                    TO ws-min-manhattan 
-                                MOVE ws-intersect-x
-                                    TO ws-min-intersect-x
-                                MOVE ws-intersect-y
-                                    TO ws-min-intersect-y
-                            END-IF
                         END-IF
-                        END-IF
-                        SET i UP BY 1
-                    END-PERFORM
+                END-READ
+            END-PERFORM.
+            CLOSE cable-file.
+            IF ws-cable-number(a) = 0
+                MOVE 'N' TO ws-cable-loaded(a)
+            END-IF.
+        LOAD-CABLE-EXIT.
+            EXIT.
 
-                    MOVE ws-new-x TO ws-current-x
-                    MOVE ws-new-y TO ws-current-y
-                 END-IF
-                 END-READ
-             END-PERFORM.
-            CLOSE cable2.
-      
-            DISPLAY  "minX: " ws-min-intersect-x 
+        COMPARE-CABLES.
+            MOVE 9999999999 TO ws-min-manhattan.
+            MOVE 9999999999 TO ws-min-steps.
+            MOVE 0 TO ws-min-intersect-x.
+            MOVE 0 TO ws-min-intersect-y.
+            MOVE 0 TO ws-min-steps-x.
+            MOVE 0 TO ws-min-steps-y.
+            SET j TO 1.
+            PERFORM UNTIL j > ws-cable-number(b)
+                PERFORM SCAN-CANDIDATES-FOR-J
+                SET j UP BY 1
+            END-PERFORM.
+
+            DISPLAY "cable " a " x cable " b
+                    " minX: " ws-min-intersect-x
                     " minY: " ws-min-intersect-y
-                    " distance: " ws-min-manhattan
-      
-        STOP RUN.
-        
-        INTERSECTS.
+                    " distance: " ws-min-manhattan.
+            DISPLAY "cable " a " x cable " b
+                    " stepsX: " ws-min-steps-x
+                    " stepsY: " ws-min-steps-y
+                    " steps: " ws-min-steps.
+
+            MOVE a TO ws-cable-file-num.
+            MOVE ws-cable-file-num TO ws-report-a.
+            MOVE b TO ws-cable-file-num.
+            MOVE ws-cable-file-num TO ws-report-b.
+            MOVE ws-min-intersect-x TO ws-report-minx.
+            MOVE ws-min-intersect-y TO ws-report-miny.
+            MOVE ws-min-steps-x TO ws-report-stepsx.
+            MOVE ws-min-steps-y TO ws-report-stepsy.
+            MOVE SPACES TO ws-report-line.
+            STRING "S " ws-report-a " " ws-report-b " "
+                ws-report-minx " " ws-report-miny " "
+                ws-min-manhattan " "
+                ws-report-stepsx " " ws-report-stepsy " "
+                ws-min-steps
+                DELIMITED BY SIZE INTO ws-report-line.
+            MOVE ws-report-line TO report-file-rec.
+            WRITE report-file-rec.
+
+        SCAN-CANDIDATES-FOR-J.
+            IF ws-seg-start-y(b j) = ws-seg-end-y(b j)
+                MOVE ws-seg-start-x(b j) TO ws-bucket-key
+                PERFORM COMPUTE-BUCKET-NUM
+                MOVE ws-bucket-num TO ws-bucket-lo
+                MOVE ws-seg-end-x(b j) TO ws-bucket-key
+                PERFORM COMPUTE-BUCKET-NUM
+                MOVE ws-bucket-num TO ws-bucket-hi
+                MOVE ws-bucket-lo TO ws-bucket-idx
+                PERFORM UNTIL ws-bucket-idx > ws-bucket-hi
+                    MOVE ws-v-bucket-head(a ws-bucket-idx)
+                        TO ws-chain-ptr
+                    PERFORM UNTIL ws-chain-ptr = 0
+                        SET i TO ws-chain-ptr
+                        PERFORM PROCESS-CANDIDATE
+                            THRU PROCESS-CANDIDATE-EXIT
+                        MOVE ws-seg-bucket-next(a i) TO ws-chain-ptr
+                    END-PERFORM
+                    ADD 1 TO ws-bucket-idx
+                END-PERFORM
+            ELSE
+                MOVE ws-seg-start-y(b j) TO ws-bucket-key
+                PERFORM COMPUTE-BUCKET-NUM
+                MOVE ws-bucket-num TO ws-bucket-lo
+                MOVE ws-seg-end-y(b j) TO ws-bucket-key
+                PERFORM COMPUTE-BUCKET-NUM
+                MOVE ws-bucket-num TO ws-bucket-hi
+                MOVE ws-bucket-lo TO ws-bucket-idx
+                PERFORM UNTIL ws-bucket-idx > ws-bucket-hi
+                    MOVE ws-h-bucket-head(a ws-bucket-idx)
+                        TO ws-chain-ptr
+                    PERFORM UNTIL ws-chain-ptr = 0
+                        SET i TO ws-chain-ptr
+                        PERFORM PROCESS-CANDIDATE
+                            THRU PROCESS-CANDIDATE-EXIT
+                        MOVE ws-seg-bucket-next(a i) TO ws-chain-ptr
+                    END-PERFORM
+                    ADD 1 TO ws-bucket-idx
+                END-PERFORM
+            END-IF.
+
+        BUCKET-INSERT-SEGMENT.
+            IF ws-seg-start-y(a i) = ws-seg-end-y(a i)
+                MOVE 'H' TO ws-seg-orient(a i)
+                MOVE ws-seg-start-y(a i) TO ws-bucket-key
+                PERFORM COMPUTE-BUCKET-NUM
+                MOVE ws-h-bucket-head(a ws-bucket-num)
+                    TO ws-seg-bucket-next(a i)
+                MOVE i TO ws-h-bucket-head(a ws-bucket-num)
+            ELSE
+                MOVE 'V' TO ws-seg-orient(a i)
+                MOVE ws-seg-start-x(a i) TO ws-bucket-key
+                PERFORM COMPUTE-BUCKET-NUM
+                MOVE ws-v-bucket-head(a ws-bucket-num)
+                    TO ws-seg-bucket-next(a i)
+                MOVE i TO ws-v-bucket-head(a ws-bucket-num)
+            END-IF.
+
+        COMPUTE-BUCKET-NUM.
+            COMPUTE ws-bucket-num =
+                ((ws-bucket-key + ws-bucket-bias) / ws-bucket-span) + 1
+            IF ws-bucket-num < 1
+                MOVE 1 TO ws-bucket-num
+            END-IF
+            IF ws-bucket-num > ws-num-buckets
+                MOVE ws-num-buckets TO ws-bucket-num
+            END-IF.
+
+        PROCESS-CANDIDATE.
+            IF ws-self-scan = 'Y'
+                MOVE i TO ws-self-i
+                MOVE j TO ws-self-j
+                COMPUTE ws-self-diff = ws-self-i - ws-self-j
+                IF function abs(ws-self-diff) <= 1
+                    GO TO PROCESS-CANDIDATE-EXIT
+                END-IF
+                IF ws-self-i > ws-self-j
+                    GO TO PROCESS-CANDIDATE-EXIT
+                END-IF
+            END-IF
+            PERFORM GENERIC-INTERSECTS
+            IF ws-found-intersection = 'Y'
+            IF ws-self-scan = 'Y'
+            OR ws-intersect-x NOT = 0
+            OR ws-intersect-y NOT = 0 THEN
+                COMPUTE ws-curr-manhattan =
+                    function abs(ws-intersect-x) +
+                    function abs(ws-intersect-y)
+                COMPUTE ws-curr-steps =
+                    ws-seg-steps-in(a i) +
+                    function abs(ws-intersect-x -
+                        ws-seg-true-start-x(a i)) +
+                    function abs(ws-intersect-y -
+                        ws-seg-true-start-y(a i)) +
+                    ws-seg-steps-in(b j) +
+                    function abs(ws-intersect-x -
+                        ws-seg-true-start-x(b j)) +
+                    function abs(ws-intersect-y -
+                        ws-seg-true-start-y(b j))
+                PERFORM WRITE-CROSSING-DETAIL
+                IF ws-curr-manhattan < ws-min-manhattan
+                    MOVE ws-curr-manhattan TO ws-min-manhattan
+                    MOVE ws-intersect-x TO ws-min-intersect-x
+                    MOVE ws-intersect-y TO ws-min-intersect-y
+                END-IF
+                IF ws-curr-steps < ws-min-steps
+                    MOVE ws-curr-steps TO ws-min-steps
+                    MOVE ws-intersect-x TO ws-min-steps-x
+                    MOVE ws-intersect-y TO ws-min-steps-y
+                END-IF
+            END-IF
+            END-IF.
+        PROCESS-CANDIDATE-EXIT.
+            EXIT.
+
+        WRITE-CROSSING-DETAIL.
+            IF ws-self-scan = 'Y'
+                MOVE "C " TO ws-report-rectype
+                ADD 1 TO ws-self-crossing-count
+            ELSE
+                MOVE "X " TO ws-report-rectype
+            END-IF.
+            MOVE a TO ws-cable-file-num.
+            MOVE ws-cable-file-num TO ws-report-a.
+            MOVE b TO ws-cable-file-num.
+            MOVE ws-cable-file-num TO ws-report-b.
+            MOVE ws-intersect-x TO ws-report-x.
+            MOVE ws-intersect-y TO ws-report-y.
+            MOVE ws-curr-manhattan TO ws-report-manhattan.
+            MOVE ws-curr-steps TO ws-report-steps.
+            MOVE SPACES TO ws-report-line.
+            STRING ws-report-rectype ws-report-a " " ws-report-b " "
+                ws-report-x " " ws-report-y " "
+                ws-report-manhattan " " ws-report-steps
+                DELIMITED BY SIZE INTO ws-report-line.
+            MOVE ws-report-line TO report-file-rec.
+            WRITE report-file-rec.
+
+        SELF-INTERSECT-CABLE.
+            MOVE 'Y' TO ws-self-scan.
+            SET b TO a.
+            MOVE 0 TO ws-self-crossing-count.
+            SET j TO 1.
+            PERFORM UNTIL j > ws-cable-number(b)
+                PERFORM SCAN-CANDIDATES-FOR-J
+                SET j UP BY 1
+            END-PERFORM.
+            MOVE 'N' TO ws-self-scan.
+            DISPLAY "cable " a " self-crossings: "
+                ws-self-crossing-count.
+
+        GENERIC-INTERSECTS.
             MOVE 'N' TO ws-found-intersection.
-            MOVE function min(ws-current-x, ws-new-x) TO ws-min-x.
-            MOVE function min(ws-current-y, ws-new-y) TO ws-min-y.
-            MOVE function max(ws-current-x, ws-new-x) TO ws-max-x.
-            MOVE function max(ws-current-y, ws-new-y) TO ws-max-y.
+            MOVE function min(ws-seg-true-start-x(b j),
+                ws-seg-true-end-x(b j)) TO ws-min-x.
+            MOVE function min(ws-seg-true-start-y(b j),
+                ws-seg-true-end-y(b j)) TO ws-min-y.
+            MOVE function max(ws-seg-true-start-x(b j),
+                ws-seg-true-end-x(b j)) TO ws-max-x.
+            MOVE function max(ws-seg-true-start-y(b j),
+                ws-seg-true-end-y(b j)) TO ws-max-y.
             IF ws-min-x = ws-max-x THEN
-                IF ws-cable-one-start-x(i) <= ws-min-x AND 
-                    ws-cable-one-end-x(i) >= ws-max-x AND
-                    ws-cable-one-start-y(i) >= ws-min-y AND 
-                    ws-cable-one-end-y(i) <= ws-max-y THEN
+                IF ws-seg-start-x(a i) <= ws-min-x AND
+                    ws-seg-end-x(a i) >= ws-max-x AND
+                    ws-seg-start-y(a i) >= ws-min-y AND
+                    ws-seg-end-y(a i) <= ws-max-y THEN
                         MOVE 'Y' TO ws-found-intersection
                         MOVE ws-min-x TO ws-intersect-x
-                        MOVE ws-cable-one-start-y(i) TO ws-intersect-y
+                        MOVE ws-seg-start-y(a i) TO ws-intersect-y
                 END-IF
             ELSE
-                IF ws-cable-one-start-y(i) <= ws-min-y AND 
-                    ws-cable-one-end-y(i) >= ws-max-y AND
-                    ws-cable-one-start-x(i) >= ws-min-x AND 
-                    ws-cable-one-end-x(i) <= ws-max-x THEN
+                IF ws-seg-start-y(a i) <= ws-min-y AND
+                    ws-seg-end-y(a i) >= ws-max-y AND
+                    ws-seg-start-x(a i) >= ws-min-x AND
+                    ws-seg-end-x(a i) <= ws-max-x THEN
                         MOVE 'Y' TO ws-found-intersection
                         MOVE ws-min-y TO ws-intersect-y
-                        MOVE ws-cable-one-start-x(i) TO ws-intersect-x
+                        MOVE ws-seg-start-x(a i) TO ws-intersect-x
                 END-IF
             END-IF.
-            
